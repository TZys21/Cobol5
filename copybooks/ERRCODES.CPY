@@ -0,0 +1,51 @@
+      *****************************************************************
+      *  ERRCODES.CPY
+      *
+      *  Numeric error codes used by Lab5's edit checks, together with
+      *  a fixed histogram table carrying one slot per code and its
+      *  description.  Add a new edit by adding a new EC- code here
+      *  and a matching L5-Hist-Entry row (same position) in
+      *  130-load-histogram in Lab5.cob.
+      *
+      *  Mod history:
+      *    2026-08-09  TZ   Initial version - split error literals out
+      *                     of 300-process into numbered codes.
+      *    2026-08-09  TZ   Added EC-DUP-TABLE-FULL for a saturated
+      *                     duplicate-Employee-Number table.
+      *    2026-08-09  TZ   Fixed stale paragraph reference in the
+      *                     header comment above; matched case
+      *                     convention to the rest of Lab5.cob.
+      *****************************************************************
+       01  EC-EMPNO-NOT-NUMERIC         pic 9(4) value 1001.
+       01  EC-DEPTNAME-NOT-ALPHA        pic 9(4) value 1002.
+       01  EC-GENDER-INVALID            pic 9(4) value 1003.
+       01  EC-MARITAL-INVALID           pic 9(4) value 1004.
+       01  EC-PAYCODE-INVALID           pic 9(4) value 1005.
+       01  EC-HOURS-NOT-NUMERIC         pic 9(4) value 1006.
+       01  EC-HOURS-NEGATIVE            pic 9(4) value 1007.
+       01  EC-HOURS-EXCESSIVE           pic 9(4) value 1008.
+       01  EC-PAYRATE-NOT-NUMERIC       pic 9(4) value 1009.
+       01  EC-PAYRATE-NEGATIVE          pic 9(4) value 1010.
+       01  EC-HIREDATE-INVALID          pic 9(4) value 1011.
+       01  EC-HIREDATE-FUTURE           pic 9(4) value 1012.
+       01  EC-HIREDATE-UNDERAGE         pic 9(4) value 1013.
+       01  EC-SCHOOLDIST-INVALID        pic 9(4) value 1014.
+       01  EC-RETIRE-PCT-NOT-NUMERIC    pic 9(4) value 1015.
+       01  EC-RETIRE-PCT-EXCESSIVE      pic 9(4) value 1016.
+       01  EC-COMMIS-INVALID            pic 9(4) value 1017.
+       01  EC-ACTUALSALES-INVALID       pic 9(4) value 1018.
+       01  EC-COMMIS-PAYCODE-MISMATCH   pic 9(4) value 1019.
+       01  EC-MEDINS-INVALID            pic 9(4) value 1020.
+       01  EC-DENINS-INVALID            pic 9(4) value 1021.
+       01  EC-VISINS-INVALID            pic 9(4) value 1022.
+       01  EC-INSURANCE-DEPENDENTS      pic 9(4) value 1023.
+       01  EC-EMPNO-DUPLICATE           pic 9(4) value 1024.
+       01  EC-DUP-TABLE-FULL            pic 9(4) value 1025.
+
+       01  L5-Hist-Max                  pic 9(2) value 25.
+       01  L5-Error-Histogram.
+           05  L5-Hist-Entry occurs 25 times
+                                         indexed by L5-Hist-Idx.
+               10  L5-Hist-Code         pic 9(4).
+               10  L5-Hist-Desc         pic X(40).
+               10  L5-Hist-Count        pic 9(7).
