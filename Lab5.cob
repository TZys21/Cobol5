@@ -1,240 +1,992 @@
-       *> Tyler Zysberg
-       *> A program to report the number of errors from an infile
-       
-       identification division.
-       program-id.     Lab5.
-       
-       Environment division.
-       configuration section.
-       special-names.
-         class genderclass is "F", "f", "M", "m", "U", "u", "R", "r"
-         class MaritalClass is "D", "d", "M", "m", "P", "p", "S",
-            "s", "W", "w"
-         class PayCodeClass is "C", "c", "H", "h", "S", "s".
-       
-        input-output section.
-        file-control.
-            select infile assign to "lab5-in.dat"
-                organization is line sequential.
-                
-            select ot-rpt assign to "lab5-out.dat"
-                organization is line sequential.
-        data division.
-        file section.
-        
-         fd  infile.
-         01  in-record.
-           05 RegionNum              PIC X(2).
-           05 RegionName              PIC X(15).
-           05 DepartmentNum          PIC X(5).
-           05 DepartmentName         Pic X(30).
-           05 Employee-Number        Pic X(5).
-           05 LastName               PIC X(20).
-           05 FirstName               PIC X(15).
-           05 Gender                 Pic X(1).
-           05 Adress                  PIC X(20).
-           05 CityState              PIC X(20).
-           05 JobTitle               PIC X(20).
-           05 DOB                    Pic 9(8).
-           05 DOH                    PIC 9(8).
-           05 Marital                pic X(1).
-           05 Dependents             PIC 9(2).
-           05 SchoolDistrict.
-             10 SchoolDistrict1      pic 9.
-             10 SchoolDistrict2      pic 9.
-             10 SchoolDistrict3      pic 9.
-           05 medIns                  PIC X.
-           05 denIns                  PIC X.
-           05 visIns                  PIC X.
-           05 401k                    PIC 9(3).
-           05 PayCode                pic X(1).
-           05 PayRate                pic S9(9).
-           05 Hours-Per-week         Pic S9(2)v99.
-           05 commis                 PIC S9(3).
-           05 ActualSales             PIC S9(9).
-           
-           
-           fd  ot-rpt.
-           01  ot-record              pic x(207).
-        
-        working-storage section.
-        01  eof                    pic x value "N".
-        
-        01  counter                Pic 9(3) value 0.
-        01  total-counter          Pic 9(5) value 0.
-        01  total-record-errors    Pic 9(5) value 0.
-        01  crt-date.
-            05 crt-year            pic 9(4).
-            05 crt-month           pic 9(2).
-            05 crt-day             pic 9(2).
-        78  newline           value x"0a".
-        01  yeardiff               pic S9(8).
-        
-        procedure division.
-        000-main.
-
-           perform 100-initialize
-           
-           perform until eof = "y"
-              read infile
-                 at end
-                    move "y" to eof
-                 not at end
-                    perform 300-process
-                    if counter > 0
-      * Display the line
-                       write ot-record from in-record
-                       write ot-record from newline
-                       add 1 to total-record-errors
-                    end-if
-                    add counter to total-counter
-                    move 0 to counter
-              end-read
-           end-perform
-           
-          write ot-record from "Number of records with errors: "
-          write ot-record from total-record-errors
-          write ot-record from "Total number of errors: "
-          write ot-record from total-counter
-
-                     
-           perform 900-finalize
-                     
-           stop run.
-           
-        100-initialize.
-           open input infile
-              output ot-rpt.
-              
-        300-process.
-        
-        Accept crt-date from date YYYYMMDD
-
-      * Non-numeric Employee Number
-      * Class Test
-          If Employee-Number is Not Numeric 
-          write ot-record from "Non-numeric Employee Number found:"
-           add 1 to counter
-          Else 
-            Continue
-          End-If
-          
-      * Non-alphabetic Department Name
-      
-          If DepartmentName is not Alphabetic
-          write ot-record from "Non-alphabetic Department Name found:"
-           add 1 to counter
-          Else 
-            Continue
-          End-If
-          
-      * Invalid Gender Code
-      
-          If Gender Is Not genderclass
-          write ot-record from "Invalid Gender found:"
-           add 1 to counter
-          Else 
-           Continue
-          End-If
-      
-      *  Invalid Marital Status
-      
-          If Marital Is Not MaritalClass
-          write ot-record from "Invalid Marital found:"
-           add 1 to counter
-          Else 
-           Continue
-          End-If
-          
-      *  Invalid Paycode
-      
-          If PayCode Is Not PayCodeClass
-          write ot-record from "Invalid Paycode found:"
-           add 1 to counter
-          Else 
-           Continue
-          End-If
-      
-      * Non-numeric Hours-Per-week
-      
-          If Hours-Per-week Is Not Numeric 
-          write ot-record from "Non-numeric Hours-Per-week found:"
-           add 1 to counter
-          Else
-            Continue
-          End-If
-      
-      * Negative Hours-Per-week  
-      
-          If Hours-Per-week Is Negative and Hours-Per-week is 
-         numeric
-          write ot-record from "Negative Hours-Per-week found:"
-           add 1 to counter
-          Else
-            Continue
-          End-If
-          
-      * Excessive Hours-Per-week  
-      
-          If Hours-Per-week Is >60 and Hours-Per-week is 
-         numeric
-          write ot-record from "Excessive Hours-Per-week found:"
-           add 1 to counter
-          Else
-            Continue
-          End-If
-          
-      * Non-numeric PayRate        
-        
-        If PayRate Is Not Numeric 
-          write ot-record from "Non-numeric PayRate found:"
-           add 1 to counter
-         Else if
-          PayRate Is Negative
-          write ot-record from "Negative PayRate found:"
-           add 1 to counter
-         else continue
-          End-If
-          
-      * Non-Numeric DOH
-       
-         If DOH is not numeric
-          write ot-record from "Hire Date is not a valid date found:"
-           add 1 to counter
-         Else
-           If Function Test-Date-YYYYMMDD(DOH) not equal 0 
-            and DOH is numeric
-            write ot-record from "Hire Date is not a valid date found:"
-             add 1 to counter
-           Else
-              If DOH is greater than crt-date
-              write ot-record from "Hire Date is in the future found:"
-                  add 1 to counter
-              Else
-		 
-         
-      *> Hire date is less than 18 years
-         compute yeardiff = DOB + 180000
-         if DOH < yeardiff
-         write ot-record from 
-		    "Hire Date is less than 18 years found:"
-             add 1 to counter
-         else 
-         End-If.
-        
-      *> School district errors
-	  
-        
-         
-       900-finalize.   
-           close infile ot-rpt.
-         
-         
-         
-         
-          
-          
-          
-          
-      
-        
\ No newline at end of file
+       *> Tyler Zysberg
+       *> A program to report the number of errors from an infile
+       *>
+       *> Mod history:
+       *>   2026-08-09  TZ  Added Region/Department error subtotals,
+       *>                   printed as control breaks as the file is
+       *>                   read instead of one grand total at the end.
+       *>   2026-08-09  TZ  Added School District edit against a fixed
+       *>                   table of valid codes.
+       *>   2026-08-09  TZ  Added 401k/commission/ActualSales range and
+       *>                   PayCode consistency checks.
+       *>   2026-08-09  TZ  Added medIns/denIns/visIns enrollment code
+       *>                   edits and the waived-but-Dependents check.
+       *>   2026-08-09  TZ  Added checkpoint/restart to the main read
+       *>                   loop (lab5-ckpt.dat).
+       *>   2026-08-09  TZ  Replaced the flat-text exception dump with
+       *>                   a structured CSV exception file.
+       *>   2026-08-09  TZ  Added numbered error codes (ERRCODES.CPY)
+       *>                   and a per-error-type histogram.
+       *>   2026-08-09  TZ  Added a second output file for records
+       *>                   that pass all edits.
+       *>   2026-08-09  TZ  Added duplicate Employee-Number detection.
+       *>   2026-08-09  TZ  Externalized the Hours-Per-week and minimum
+       *>                   hire-age thresholds to a parameter file.
+       *>   2026-08-09  TZ  Review fixes: checkpoint now snapshots
+       *>                   running totals/control-break state/
+       *>                   histogram counts, not just the record
+       *>                   count; restart re-opens the output files
+       *>                   EXTEND instead of truncating them; dropped
+       *>                   the raw record dump into lab5-out.dat;
+       *>                   control-break now closes out the prior
+       *>                   group before the new group's own DETAIL
+       *>                   rows print; bounded L5-Dup-Table against
+       *>                   its 10,000-entry limit.
+       *>   2026-08-09  TZ  Review fixes: gave the HISTOGRAM line its
+       *>                   own edited field wide enough for a 7-digit
+       *>                   count; scrubbed embedded commas out of
+       *>                   RegionNum/DepartmentNum/Employee-Number and
+       *>                   the Department/Region names before they go
+       *>                   into a CSV row; dropped the dead newline
+       *>                   working-storage item; added a NOTE row
+       *>                   flagging the duplicate-detection/restart
+       *>                   gap on any run that resumes from a
+       *>                   checkpoint.
+
+       identification division.
+       program-id.     Lab5.
+
+       Environment division.
+       configuration section.
+       special-names.
+         class genderclass is "F", "f", "M", "m", "U", "u", "R", "r"
+         class MaritalClass is "D", "d", "M", "m", "P", "p", "S",
+            "s", "W", "w"
+         class PayCodeClass is "C", "c", "H", "h", "S", "s"
+         class InsuranceClass is "Y", "y", "N", "n", "W", "w".
+
+        input-output section.
+        file-control.
+            select infile assign to "lab5-in.dat"
+                organization is line sequential.
+
+            select ot-rpt assign to "lab5-out.dat"
+                organization is line sequential.
+
+            select cln-out assign to "lab5-clean.dat"
+                organization is line sequential.
+
+            select ckpt-file assign to "lab5-ckpt.dat"
+                organization is line sequential
+                file status is L5-Ckpt-Status.
+
+            select parm-file assign to "lab5-parm.dat"
+                organization is line sequential
+                file status is L5-Parm-Status.
+        data division.
+        file section.
+
+         fd  infile.
+         01  in-record.
+           05 RegionNum              PIC X(2).
+           05 RegionName              PIC X(15).
+           05 DepartmentNum          PIC X(5).
+           05 DepartmentName         Pic X(30).
+           05 Employee-Number        Pic X(5).
+           05 LastName               PIC X(20).
+           05 FirstName               PIC X(15).
+           05 Gender                 Pic X(1).
+           05 Adress                  PIC X(20).
+           05 CityState              PIC X(20).
+           05 JobTitle               PIC X(20).
+           05 DOB                    Pic 9(8).
+           05 DOH                    PIC 9(8).
+           05 Marital                pic X(1).
+           05 Dependents             PIC 9(2).
+           05 SchoolDistrict.
+             10 SchoolDistrict1      pic 9.
+             10 SchoolDistrict2      pic 9.
+             10 SchoolDistrict3      pic 9.
+           05 SchoolDistrictNum redefines SchoolDistrict
+                                     pic 9(3).
+           05 medIns                  PIC X.
+           05 denIns                  PIC X.
+           05 visIns                  PIC X.
+           05 401k                    PIC 9(3).
+           05 PayCode                pic X(1).
+           05 PayRate                pic S9(9).
+           05 Hours-Per-week         Pic S9(2)v99.
+           05 commis                 PIC S9(3).
+           05 ActualSales             PIC S9(9).
+
+
+           fd  ot-rpt.
+           01  ot-record              pic x(207).
+
+           fd  cln-out.
+           01  cln-record             pic x(207).
+
+      *> Carries not just the relative record count but a snapshot of
+      *> every running total and control-break key a restart needs to
+      *> pick up the report, not just the read position, where the
+      *> prior run left off.
+           fd  ckpt-file.
+           01  ckpt-record.
+             05 Ckpt-Rec-Count          pic 9(7).
+             05 Ckpt-Total-Counter      pic 9(5).
+             05 Ckpt-Total-Rec-Errors   pic 9(5).
+             05 Ckpt-Clean-Count        pic 9(5).
+             05 Ckpt-Dept-Error-Count   pic 9(5).
+             05 Ckpt-Region-Error-Count pic 9(5).
+             05 Ckpt-First-Record-Sw    pic X.
+             05 Ckpt-Prev-Region-Num    pic X(2).
+             05 Ckpt-Prev-Region-Name   pic X(15).
+             05 Ckpt-Prev-Dept-Num      pic X(5).
+             05 Ckpt-Prev-Dept-Name     pic X(30).
+             05 Ckpt-Histogram.
+               10 Ckpt-Hist-Entry       occurs 25 times
+                                    indexed by L5-Ckpt-Hist-Idx.
+                 15 Ckpt-Hist-Count     pic 9(7).
+
+           fd  parm-file.
+           01  parm-record.
+             05 Parm-Max-Hours        pic 9(3).
+             05 Parm-Min-Age          pic 9(3).
+
+        working-storage section.
+        01  eof                    pic x value "N".
+
+        01  counter                Pic 9(3) value 0.
+        01  total-counter          Pic 9(5) value 0.
+        01  total-record-errors    Pic 9(5) value 0.
+        01  L5-Clean-Count         Pic 9(5) value 0.
+        01  crt-date.
+            05 crt-year            pic 9(4).
+            05 crt-month           pic 9(2).
+            05 crt-day             pic 9(2).
+        01  yeardiff               pic S9(8).
+
+      *> Region/Department control-break work fields
+        01  L5-Region-Error-Count  pic 9(5) value 0.
+        01  L5-Dept-Error-Count    pic 9(5) value 0.
+        01  L5-Prev-Region-Num     pic X(2) value spaces.
+        01  L5-Prev-Region-Name    pic X(15) value spaces.
+        01  L5-Prev-Dept-Num       pic X(5) value spaces.
+        01  L5-Prev-Dept-Name      pic X(30) value spaces.
+        01  L5-First-Record-Sw     pic X value "Y".
+            88  L5-First-Record        value "Y".
+
+      *> Valid school district codes
+        01  L5-District-Table.
+            05  L5-District-Entry  occurs 10 times
+                                    indexed by L5-District-Idx
+                                    pic 9(3).
+        01  L5-District-Found-Sw   pic X value "N".
+            88  L5-District-Found      value "Y".
+
+      *> Employee Numbers seen so far this run, for duplicate checking
+      *> across Regions/Departments (not just within one).
+        01  L5-Dup-Max             pic 9(5) value 10000.
+        01  L5-Dup-Table.
+            05  L5-Dup-Entry        occurs 10000 times
+                                    indexed by L5-Dup-Idx
+                                    pic X(5) value spaces.
+        01  L5-Dup-Count           pic 9(5) value 0.
+        01  L5-Dup-Found-Sw        pic X value "N".
+            88  L5-Dup-Found           value "Y".
+
+      *> CSV exception-row work fields - every failed edit goes through
+      *> 400-raise-error, which writes one DETAIL row to ot-rpt with
+      *> RegionNum, DepartmentNum, Employee-Number, a numeric error
+      *> code and a description, in place of the old flat text dump.
+        01  L5-Err-Code            pic 9(4) value 0.
+        01  L5-Err-Desc            pic X(40) value spaces.
+        01  L5-Csv-Line            pic X(207).
+        01  L5-Count-Text          pic ZZZZ9.
+
+      *> L5-Hist-Count is PIC 9(7) (ERRCODES.CPY) - too wide for
+      *> L5-Count-Text's 5 display positions, so the HISTOGRAM line
+      *> gets its own edited field.
+        01  L5-Hist-Count-Text     pic Z(6)9.
+
+      *> Department/Region names spliced into the DEPT-TOTAL/
+      *> REGION-TOTAL description column, with any embedded comma
+      *> blanked out first so a bad name off the input file can't add
+      *> extra columns to that row and shift everything after it.
+        01  L5-Safe-Dept-Name      pic X(30) value spaces.
+        01  L5-Safe-Region-Name    pic X(15) value spaces.
+
+      *> RegionNum/DepartmentNum/Employee-Number are raw, untrusted
+      *> infile data (the same dirty data the edits in 300-process are
+      *> checking) - scrubbed of embedded commas the same way before
+      *> going into a DETAIL row, so a bad value there can't shift the
+      *> columns after it either.
+        01  L5-Safe-Region-Num     pic X(2) value spaces.
+        01  L5-Safe-Dept-Num       pic X(5) value spaces.
+        01  L5-Safe-Empno          pic X(5) value spaces.
+
+      *> Numbered error codes and the per-code histogram they drive.
+           copy ERRCODES.
+
+      *> Checkpoint/restart work fields - infile is LINE SEQUENTIAL so
+      *> there is no relative-record seek available; a restart re-reads
+      *> and discards L5-Restart-Count records before processing
+      *> resumes.
+        01  L5-Ckpt-Status         pic X(2) value spaces.
+        01  L5-Ckpt-Interval       pic 9(5) value 100.
+        01  L5-Recs-Read           pic 9(7) value 0.
+        01  L5-Restart-Count       pic 9(7) value 0.
+        01  L5-Ckpt-Quotient       pic 9(5) value 0.
+        01  L5-Ckpt-Remainder      pic 9(5) value 0.
+
+      *> Hours-Per-week / minimum hire age thresholds - defaulted here
+      *> and overridden from lab5-parm.dat, if present, at
+      *> 100-initialize so Payroll can tune them without a recompile.
+        01  L5-Parm-Status         pic X(2) value spaces.
+        01  L5-Max-Hours           pic 9(3) value 060.
+        01  L5-Min-Age             pic 9(3) value 018.
+        01  L5-Min-Age-Offset      pic 9(8) value 0.
+
+        procedure division.
+        000-main.
+
+           perform 100-initialize
+
+           perform until eof = "y"
+              read infile
+                 at end
+                    move "y" to eof
+                 not at end
+                    add 1 to L5-Recs-Read
+                    perform 200-check-control-break
+                    perform 300-process
+                    perform 205-accumulate-error-count
+                    if counter > 0
+                       add 1 to total-record-errors
+                    else
+                       write cln-record from in-record
+                       add 1 to L5-Clean-Count
+                    end-if
+                    add counter to total-counter
+                    move 0 to counter
+                    perform 600-maybe-write-checkpoint
+              end-read
+           end-perform
+
+           perform 210-print-final-control-break
+
+           move spaces to L5-Csv-Line
+           move total-record-errors to L5-Count-Text
+           string "GRAND-TOTAL" delimited by size
+              ",,,,," delimited by size
+              L5-Count-Text delimited by size
+              "," delimited by size
+              "Number of records with errors" delimited by size
+              into L5-Csv-Line
+           end-string
+           write ot-record from L5-Csv-Line
+
+           move spaces to L5-Csv-Line
+           move total-counter to L5-Count-Text
+           string "GRAND-TOTAL" delimited by size
+              ",,,,," delimited by size
+              L5-Count-Text delimited by size
+              "," delimited by size
+              "Total number of errors" delimited by size
+              into L5-Csv-Line
+           end-string
+           write ot-record from L5-Csv-Line
+
+           move spaces to L5-Csv-Line
+           move L5-Clean-Count to L5-Count-Text
+           string "GRAND-TOTAL" delimited by size
+              ",,,,," delimited by size
+              L5-Count-Text delimited by size
+              "," delimited by size
+              "Number of clean records written" delimited by size
+              into L5-Csv-Line
+           end-string
+           write ot-record from L5-Csv-Line
+
+           if L5-Restart-Count > 0
+              move spaces to L5-Csv-Line
+              string "NOTE" delimited by size
+                 ",,,,,," delimited by size
+                 "Restarted run - dup EmpNumbers " delimited by size
+                 "split across the checkpoint are " delimited by size
+                 "not re-detected" delimited by size
+                 into L5-Csv-Line
+              end-string
+              write ot-record from L5-Csv-Line
+           end-if
+
+           perform 810-print-histogram
+
+           perform 900-finalize
+
+           stop run.
+
+        100-initialize.
+           open input infile.
+
+           perform 120-load-district-table.
+           perform 125-load-parameters.
+           perform 130-load-histogram.
+           perform 140-load-checkpoint.
+
+      *> A restart continues the prior run's report instead of
+      *> truncating it - lab5-out.dat/lab5-clean.dat are only opened
+      *> OUTPUT (fresh) when there is nothing to resume from.
+           if L5-Restart-Count > 0
+              open extend ot-rpt
+              open extend cln-out
+              perform 150-skip-to-checkpoint
+           else
+              open output ot-rpt
+              open output cln-out
+           end-if.
+
+      *> Our valid school-district code list.
+        120-load-district-table.
+           move 101 to L5-District-Entry(1)
+           move 102 to L5-District-Entry(2)
+           move 145 to L5-District-Entry(3)
+           move 210 to L5-District-Entry(4)
+           move 305 to L5-District-Entry(5)
+           move 410 to L5-District-Entry(6)
+           move 512 to L5-District-Entry(7)
+           move 630 to L5-District-Entry(8)
+           move 777 to L5-District-Entry(9)
+           move 888 to L5-District-Entry(10).
+
+      *> Pick up the Hours-Per-week/minimum-hire-age thresholds from
+      *> lab5-parm.dat, if Payroll has dropped one off; no parameter
+      *> file just means the defaults above stand.
+        125-load-parameters.
+           open input parm-file
+           if L5-Parm-Status = "00"
+              read parm-file
+                 at end
+                    continue
+                 not at end
+                    move Parm-Max-Hours to L5-Max-Hours
+                    move Parm-Min-Age to L5-Min-Age
+              end-read
+              close parm-file
+           end-if.
+
+      *> One histogram slot per numbered error code, in the same order
+      *> as ERRCODES.CPY, so 420-bump-histogram can find a code's slot
+      *> with a simple linear SEARCH.
+        130-load-histogram.
+           move zero to L5-Error-Histogram
+           move EC-EMPNO-NOT-NUMERIC to L5-Hist-Code(1)
+           move "Non-numeric Employee Number found" to L5-Hist-Desc(1)
+           move EC-DEPTNAME-NOT-ALPHA to L5-Hist-Code(2)
+           move "Non-alphabetic Department Name found"
+              to L5-Hist-Desc(2)
+           move EC-GENDER-INVALID to L5-Hist-Code(3)
+           move "Invalid Gender found" to L5-Hist-Desc(3)
+           move EC-MARITAL-INVALID to L5-Hist-Code(4)
+           move "Invalid Marital found" to L5-Hist-Desc(4)
+           move EC-PAYCODE-INVALID to L5-Hist-Code(5)
+           move "Invalid Paycode found" to L5-Hist-Desc(5)
+           move EC-HOURS-NOT-NUMERIC to L5-Hist-Code(6)
+           move "Non-numeric Hours-Per-week found" to L5-Hist-Desc(6)
+           move EC-HOURS-NEGATIVE to L5-Hist-Code(7)
+           move "Negative Hours-Per-week found" to L5-Hist-Desc(7)
+           move EC-HOURS-EXCESSIVE to L5-Hist-Code(8)
+           move "Excessive Hours-Per-week found" to L5-Hist-Desc(8)
+           move EC-PAYRATE-NOT-NUMERIC to L5-Hist-Code(9)
+           move "Non-numeric PayRate found" to L5-Hist-Desc(9)
+           move EC-PAYRATE-NEGATIVE to L5-Hist-Code(10)
+           move "Negative PayRate found" to L5-Hist-Desc(10)
+           move EC-HIREDATE-INVALID to L5-Hist-Code(11)
+           move "Hire Date is not a valid date found"
+              to L5-Hist-Desc(11)
+           move EC-HIREDATE-FUTURE to L5-Hist-Code(12)
+           move "Hire Date is in the future found" to L5-Hist-Desc(12)
+           move EC-HIREDATE-UNDERAGE to L5-Hist-Code(13)
+           move "Hire Date is less than 18 years found"
+              to L5-Hist-Desc(13)
+           move EC-SCHOOLDIST-INVALID to L5-Hist-Code(14)
+           move "Invalid School District code found"
+              to L5-Hist-Desc(14)
+           move EC-RETIRE-PCT-NOT-NUMERIC to L5-Hist-Code(15)
+           move "Non-numeric 401k contribution found"
+              to L5-Hist-Desc(15)
+           move EC-RETIRE-PCT-EXCESSIVE to L5-Hist-Code(16)
+           move "Excessive 401k contribution pct found"
+              to L5-Hist-Desc(16)
+           move EC-COMMIS-INVALID to L5-Hist-Code(17)
+           move "Non-numeric or negative Commission found"
+              to L5-Hist-Desc(17)
+           move EC-ACTUALSALES-INVALID to L5-Hist-Code(18)
+           move "Non-numeric/negative Actual Sales found"
+              to L5-Hist-Desc(18)
+           move EC-COMMIS-PAYCODE-MISMATCH to L5-Hist-Code(19)
+           move "Commission/Sales found without PayCode C"
+              to L5-Hist-Desc(19)
+           move EC-MEDINS-INVALID to L5-Hist-Code(20)
+           move "Invalid Medical Insurance flag found"
+              to L5-Hist-Desc(20)
+           move EC-DENINS-INVALID to L5-Hist-Code(21)
+           move "Invalid Dental Insurance flag found"
+              to L5-Hist-Desc(21)
+           move EC-VISINS-INVALID to L5-Hist-Code(22)
+           move "Invalid Vision Insurance flag found"
+              to L5-Hist-Desc(22)
+           move EC-INSURANCE-DEPENDENTS to L5-Hist-Code(23)
+           move "Insurance waived but Dependents on file"
+              to L5-Hist-Desc(23)
+           move EC-EMPNO-DUPLICATE to L5-Hist-Code(24)
+           move "Duplicate Employee Number found" to L5-Hist-Desc(24)
+           move EC-DUP-TABLE-FULL to L5-Hist-Code(25)
+           move "Duplicate Employee Number table full"
+              to L5-Hist-Desc(25).
+
+      *> Pick up a checkpoint left by a prior run, if any, along with
+      *> the running totals and control-break keys that went with it,
+      *> so a restart continues the same report instead of starting a
+      *> new one that only covers the tail of the file.  No checkpoint
+      *> file simply means a normal run from the top.
+        140-load-checkpoint.
+           move 0 to L5-Restart-Count
+           open input ckpt-file
+           if L5-Ckpt-Status = "00"
+              read ckpt-file
+                 at end
+                    continue
+                 not at end
+                    move Ckpt-Rec-Count to L5-Restart-Count
+                    move Ckpt-Total-Counter to total-counter
+                    move Ckpt-Total-Rec-Errors to total-record-errors
+                    move Ckpt-Clean-Count to L5-Clean-Count
+                    move Ckpt-Dept-Error-Count to L5-Dept-Error-Count
+                    move Ckpt-Region-Error-Count
+                       to L5-Region-Error-Count
+                    move Ckpt-First-Record-Sw to L5-First-Record-Sw
+                    move Ckpt-Prev-Region-Num to L5-Prev-Region-Num
+                    move Ckpt-Prev-Region-Name
+                       to L5-Prev-Region-Name
+                    move Ckpt-Prev-Dept-Num to L5-Prev-Dept-Num
+                    move Ckpt-Prev-Dept-Name to L5-Prev-Dept-Name
+                    perform 145-restore-histogram-counts
+              end-read
+              close ckpt-file
+           end-if.
+
+      *> Histogram counts ride along in the checkpoint as a flat list
+      *> of counts, in the same order as L5-Hist-Entry, since
+      *> 130-load-histogram has already loaded this run's
+      *> Code/Description for every slot by the time we get here.
+        145-restore-histogram-counts.
+           set L5-Hist-Idx to 1
+           set L5-Ckpt-Hist-Idx to 1
+           perform 146-restore-one-histogram-count
+              L5-Hist-Max times.
+
+        146-restore-one-histogram-count.
+           move Ckpt-Hist-Count(L5-Ckpt-Hist-Idx)
+              to L5-Hist-Count(L5-Hist-Idx)
+           set L5-Hist-Idx up by 1
+           set L5-Ckpt-Hist-Idx up by 1.
+
+      *> infile is LINE SEQUENTIAL so we cannot seek to a relative
+      *> record number - the restart re-reads and discards the
+      *> records already accounted for on the prior run.
+        150-skip-to-checkpoint.
+           perform 155-skip-one-record L5-Restart-Count times.
+
+        155-skip-one-record.
+           read infile
+              at end
+                 move "y" to eof
+              not at end
+                 add 1 to L5-Recs-Read
+           end-read.
+
+        300-process.
+
+        Accept crt-date from date YYYYMMDD
+
+      * Non-numeric Employee Number
+      * Class Test
+          If Employee-Number is Not Numeric
+             move EC-EMPNO-NOT-NUMERIC to L5-Err-Code
+             move "Non-numeric Employee Number found" to L5-Err-Desc
+             perform 400-raise-error
+          Else
+            Continue
+          End-If
+
+      * Non-alphabetic Department Name
+
+          If DepartmentName is not Alphabetic
+             move EC-DEPTNAME-NOT-ALPHA to L5-Err-Code
+             move "Non-alphabetic Department Name found" to L5-Err-Desc
+             perform 400-raise-error
+          Else
+            Continue
+          End-If
+
+      * Invalid Gender Code
+
+          If Gender Is Not genderclass
+             move EC-GENDER-INVALID to L5-Err-Code
+             move "Invalid Gender found" to L5-Err-Desc
+             perform 400-raise-error
+          Else
+           Continue
+          End-If
+
+      *  Invalid Marital Status
+
+          If Marital Is Not MaritalClass
+             move EC-MARITAL-INVALID to L5-Err-Code
+             move "Invalid Marital found" to L5-Err-Desc
+             perform 400-raise-error
+          Else
+           Continue
+          End-If
+
+      *  Invalid Paycode
+
+          If PayCode Is Not PayCodeClass
+             move EC-PAYCODE-INVALID to L5-Err-Code
+             move "Invalid Paycode found" to L5-Err-Desc
+             perform 400-raise-error
+          Else
+           Continue
+          End-If
+
+      * Non-numeric Hours-Per-week
+
+          If Hours-Per-week Is Not Numeric
+             move EC-HOURS-NOT-NUMERIC to L5-Err-Code
+             move "Non-numeric Hours-Per-week found" to L5-Err-Desc
+             perform 400-raise-error
+          Else
+            Continue
+          End-If
+
+      * Negative Hours-Per-week
+
+          If Hours-Per-week Is Negative and Hours-Per-week is
+         numeric
+             move EC-HOURS-NEGATIVE to L5-Err-Code
+             move "Negative Hours-Per-week found" to L5-Err-Desc
+             perform 400-raise-error
+          Else
+            Continue
+          End-If
+
+      * Excessive Hours-Per-week
+
+          If Hours-Per-week Is > L5-Max-Hours and Hours-Per-week is
+         numeric
+             move EC-HOURS-EXCESSIVE to L5-Err-Code
+             move "Excessive Hours-Per-week found" to L5-Err-Desc
+             perform 400-raise-error
+          Else
+            Continue
+          End-If
+
+      * Non-numeric PayRate
+
+        If PayRate Is Not Numeric
+             move EC-PAYRATE-NOT-NUMERIC to L5-Err-Code
+             move "Non-numeric PayRate found" to L5-Err-Desc
+             perform 400-raise-error
+         Else
+          If PayRate Is Negative
+             move EC-PAYRATE-NEGATIVE to L5-Err-Code
+             move "Negative PayRate found" to L5-Err-Desc
+             perform 400-raise-error
+          Else
+           Continue
+          End-If
+          End-If
+
+      * Non-Numeric DOH
+
+         If DOH is not numeric
+             move EC-HIREDATE-INVALID to L5-Err-Code
+             move "Hire Date is not a valid date found" to L5-Err-Desc
+             perform 400-raise-error
+         Else
+           If Function Test-Date-YYYYMMDD(DOH) not equal 0
+            and DOH is numeric
+             move EC-HIREDATE-INVALID to L5-Err-Code
+             move "Hire Date is not a valid date found" to L5-Err-Desc
+             perform 400-raise-error
+           Else
+              If DOH is greater than crt-date
+                 move EC-HIREDATE-FUTURE to L5-Err-Code
+                 move "Hire Date is in the future found" to L5-Err-Desc
+                 perform 400-raise-error
+              Else
+
+      *> Hire date is less than the minimum hire age
+         compute L5-Min-Age-Offset = L5-Min-Age * 10000
+         compute yeardiff = DOB + L5-Min-Age-Offset
+         if DOH < yeardiff
+            move EC-HIREDATE-UNDERAGE to L5-Err-Code
+            move "Hire Date is less than 18 years found" to L5-Err-Desc
+            perform 400-raise-error
+         End-If
+              End-If
+           End-If
+         End-If.
+
+      *> School district errors - validated against our list of
+      *> district codes actually in use.
+         perform 310-check-school-district.
+
+      *> 401k, commis and ActualSales edits - these drive the
+      *> commission payroll run so a bad value here is serious.
+         perform 320-check-retirement-and-sales.
+
+      *> medIns/denIns/visIns enrollment code edits.
+         perform 330-check-insurance-flags.
+
+      *> Duplicate Employee Number - checked across every Region and
+      *> Department, not just the current control-break group.
+         perform 340-check-duplicate-empno.
+
+        310-check-school-district.
+           if SchoolDistrictNum is not numeric
+              move EC-SCHOOLDIST-INVALID to L5-Err-Code
+              move "Invalid School District code found"
+                 to L5-Err-Desc
+              perform 400-raise-error
+           else
+              move "N" to L5-District-Found-Sw
+              set L5-District-Idx to 1
+              search L5-District-Entry
+                 at end
+                    continue
+                 when L5-District-Entry(L5-District-Idx) =
+                    SchoolDistrictNum
+                    move "Y" to L5-District-Found-Sw
+              end-search
+              if not L5-District-Found
+                 move EC-SCHOOLDIST-INVALID to L5-Err-Code
+                 move "Invalid School District code found"
+                    to L5-Err-Desc
+                 perform 400-raise-error
+              end-if
+           end-if.
+
+      *> 401k is a contribution percentage, commis/ActualSales are
+      *> commission figures - only meaningful together with PayCode
+      *> "C".
+        320-check-retirement-and-sales.
+           if 401k is not numeric
+              move EC-RETIRE-PCT-NOT-NUMERIC to L5-Err-Code
+              move "Non-numeric 401k contribution found" to L5-Err-Desc
+              perform 400-raise-error
+           else
+              if 401k > 75
+                 move EC-RETIRE-PCT-EXCESSIVE to L5-Err-Code
+                 move "Excessive 401k contribution pct found"
+                    to L5-Err-Desc
+                 perform 400-raise-error
+              end-if
+           end-if
+
+           if commis is not numeric or commis is negative
+              move EC-COMMIS-INVALID to L5-Err-Code
+              move "Non-numeric or negative Commission found"
+                 to L5-Err-Desc
+              perform 400-raise-error
+           end-if
+
+           if ActualSales is not numeric or ActualSales is negative
+              move EC-ACTUALSALES-INVALID to L5-Err-Code
+              move "Non-numeric/negative Actual Sales found"
+                 to L5-Err-Desc
+              perform 400-raise-error
+           end-if
+
+           if PayCode not = "C" and PayCode not = "c"
+              if (commis is numeric and commis not = 0) or
+                 (ActualSales is numeric and ActualSales not = 0)
+                 move EC-COMMIS-PAYCODE-MISMATCH to L5-Err-Code
+                 move "Commission/Sales found without PayCode C"
+                    to L5-Err-Desc
+                 perform 400-raise-error
+              end-if
+           end-if.
+
+      *> medIns/denIns/visIns are restricted to the enrollment codes we
+      *> actually use, plus a cross-check against Dependents - a plan
+      *> waived while dependents are on file is a contradiction we have
+      *> seen reject at the benefits carrier.
+        330-check-insurance-flags.
+           if medIns is not InsuranceClass
+              move EC-MEDINS-INVALID to L5-Err-Code
+              move "Invalid Medical Insurance flag found" to L5-Err-Desc
+              perform 400-raise-error
+           end-if
+
+           if denIns is not InsuranceClass
+              move EC-DENINS-INVALID to L5-Err-Code
+              move "Invalid Dental Insurance flag found" to L5-Err-Desc
+              perform 400-raise-error
+           end-if
+
+           if visIns is not InsuranceClass
+              move EC-VISINS-INVALID to L5-Err-Code
+              move "Invalid Vision Insurance flag found" to L5-Err-Desc
+              perform 400-raise-error
+           end-if
+
+           if (medIns = "W" or medIns = "w" or
+               denIns = "W" or denIns = "w" or
+               visIns = "W" or visIns = "w") and Dependents > 0
+              move EC-INSURANCE-DEPENDENTS to L5-Err-Code
+              move "Insurance waived but Dependents on file"
+                 to L5-Err-Desc
+              perform 400-raise-error
+           end-if.
+
+      *> Duplicate Employee Number - looks across the whole table of
+      *> numbers seen so far (any Region/Department), not just the
+      *> current control-break group; non-numeric numbers are already
+      *> flagged by the earlier check and are skipped here.
+        340-check-duplicate-empno.
+           if Employee-Number is numeric
+              move "N" to L5-Dup-Found-Sw
+              set L5-Dup-Idx to 1
+              search L5-Dup-Entry
+                 at end
+                    continue
+                 when L5-Dup-Entry(L5-Dup-Idx) = Employee-Number
+                    move "Y" to L5-Dup-Found-Sw
+              end-search
+              if L5-Dup-Found
+                 move EC-EMPNO-DUPLICATE to L5-Err-Code
+                 move "Duplicate Employee Number found" to L5-Err-Desc
+                 perform 400-raise-error
+              else
+                 if L5-Dup-Count < L5-Dup-Max
+                    add 1 to L5-Dup-Count
+                    move Employee-Number to L5-Dup-Entry(L5-Dup-Count)
+                 else
+                    move EC-DUP-TABLE-FULL to L5-Err-Code
+                    move "Duplicate Employee Number table full"
+                       to L5-Err-Desc
+                    perform 400-raise-error
+                 end-if
+              end-if
+           end-if.
+
+      *================================================================
+      *  400-RAISE-ERROR - common handler for every failed edit.
+      *  Expects L5-Err-Code/L5-Err-Desc to already be set by the
+      *  calling check; writes one DETAIL row to ot-rpt.
+      *================================================================
+        400-raise-error.
+           add 1 to counter
+           perform 410-build-detail-row
+           write ot-record from L5-Csv-Line
+           perform 420-bump-histogram.
+
+        410-build-detail-row.
+           move spaces to L5-Csv-Line
+           move RegionNum to L5-Safe-Region-Num
+           inspect L5-Safe-Region-Num replacing all "," by " "
+           move DepartmentNum to L5-Safe-Dept-Num
+           inspect L5-Safe-Dept-Num replacing all "," by " "
+           move Employee-Number to L5-Safe-Empno
+           inspect L5-Safe-Empno replacing all "," by " "
+           string "DETAIL" delimited by size
+              "," delimited by size
+              L5-Safe-Region-Num delimited by size
+              "," delimited by size
+              L5-Safe-Dept-Num delimited by size
+              "," delimited by size
+              L5-Safe-Empno delimited by size
+              "," delimited by size
+              L5-Err-Code delimited by size
+              ",," delimited by size
+              L5-Err-Desc delimited by size
+              into L5-Csv-Line
+           end-string.
+
+      *> One slot per code, loaded in the same order at
+      *> 130-load-histogram, so a linear SEARCH is all we need.
+        420-bump-histogram.
+           set L5-Hist-Idx to 1
+           search L5-Hist-Entry
+              at end
+                 continue
+              when L5-Hist-Code(L5-Hist-Idx) = L5-Err-Code
+                 add 1 to L5-Hist-Count(L5-Hist-Idx)
+           end-search.
+
+      *> Drop a checkpoint every L5-Ckpt-Interval records so a rerun
+      *> after an abend or an operator cancel can pick back up instead
+      *> of reprocessing the whole file.
+        600-maybe-write-checkpoint.
+           divide L5-Recs-Read by L5-Ckpt-Interval
+              giving L5-Ckpt-Quotient remainder L5-Ckpt-Remainder
+           if L5-Ckpt-Remainder = 0
+              perform 610-write-checkpoint
+           end-if.
+
+      *> Snapshots the read position together with every running total
+      *> and control-break key a restart needs, so resuming continues
+      *> the same report rather than starting a fresh one that only
+      *> covers the tail of the file.
+        610-write-checkpoint.
+           move L5-Recs-Read to Ckpt-Rec-Count
+           move total-counter to Ckpt-Total-Counter
+           move total-record-errors to Ckpt-Total-Rec-Errors
+           move L5-Clean-Count to Ckpt-Clean-Count
+           move L5-Dept-Error-Count to Ckpt-Dept-Error-Count
+           move L5-Region-Error-Count to Ckpt-Region-Error-Count
+           move L5-First-Record-Sw to Ckpt-First-Record-Sw
+           move L5-Prev-Region-Num to Ckpt-Prev-Region-Num
+           move L5-Prev-Region-Name to Ckpt-Prev-Region-Name
+           move L5-Prev-Dept-Num to Ckpt-Prev-Dept-Num
+           move L5-Prev-Dept-Name to Ckpt-Prev-Dept-Name
+           perform 615-save-histogram-counts
+           open output ckpt-file
+           write ckpt-record
+           close ckpt-file.
+
+      *> Histogram counts ride along in the checkpoint as a flat list
+      *> of counts, in the same order as L5-Hist-Entry.
+        615-save-histogram-counts.
+           set L5-Hist-Idx to 1
+           set L5-Ckpt-Hist-Idx to 1
+           perform 616-save-one-histogram-count
+              L5-Hist-Max times.
+
+        616-save-one-histogram-count.
+           move L5-Hist-Count(L5-Hist-Idx)
+              to Ckpt-Hist-Count(L5-Ckpt-Hist-Idx)
+           set L5-Hist-Idx up by 1
+           set L5-Ckpt-Hist-Idx up by 1.
+
+      *================================================================
+      *  200-series - Region/Department control-break subtotals.
+      *  Checked against the incoming record's own keys before
+      *  300-process runs, so a new group's DETAIL rows never land
+      *  ahead of the prior group's DEPT-TOTAL/REGION-TOTAL in
+      *  lab5-out.dat.  Printed as soon as the Region or Department
+      *  changes, plus a final break once the file is exhausted, so
+      *  the error counts per department/region don't have to be
+      *  hand-tallied out of the raw report.
+      *================================================================
+        200-check-control-break.
+           if L5-First-Record
+              move RegionNum to L5-Prev-Region-Num
+              move RegionName to L5-Prev-Region-Name
+              move DepartmentNum to L5-Prev-Dept-Num
+              move DepartmentName to L5-Prev-Dept-Name
+              move "N" to L5-First-Record-Sw
+           else
+              if DepartmentNum not = L5-Prev-Dept-Num or
+                 RegionNum not = L5-Prev-Region-Num
+                 perform 220-print-dept-total
+                 if RegionNum not = L5-Prev-Region-Num
+                    perform 230-print-region-total
+                    move 0 to L5-Region-Error-Count
+                    move RegionNum to L5-Prev-Region-Num
+                    move RegionName to L5-Prev-Region-Name
+                 end-if
+                 move 0 to L5-Dept-Error-Count
+                 move DepartmentNum to L5-Prev-Dept-Num
+                 move DepartmentName to L5-Prev-Dept-Name
+              end-if
+           end-if.
+
+      *> Folds the record just processed by 300-process into the
+      *> running Department/Region subtotals for the group it landed
+      *> in - called after 300-process so counter already reflects
+      *> every edit that fired for this record.
+        205-accumulate-error-count.
+           add counter to L5-Dept-Error-Count
+           add counter to L5-Region-Error-Count.
+
+        210-print-final-control-break.
+           if not L5-First-Record
+              perform 220-print-dept-total
+              perform 230-print-region-total
+           end-if.
+
+        220-print-dept-total.
+           move spaces to L5-Csv-Line
+           move L5-Dept-Error-Count to L5-Count-Text
+           move L5-Prev-Dept-Name to L5-Safe-Dept-Name
+           inspect L5-Safe-Dept-Name replacing all "," by " "
+           string "DEPT-TOTAL" delimited by size
+              "," delimited by size
+              L5-Prev-Region-Num delimited by size
+              "," delimited by size
+              L5-Prev-Dept-Num delimited by size
+              ",,," delimited by size
+              L5-Count-Text delimited by size
+              "," delimited by size
+              "Department error subtotal for " delimited by size
+              L5-Safe-Dept-Name delimited by size
+              into L5-Csv-Line
+           end-string
+           write ot-record from L5-Csv-Line.
+
+        230-print-region-total.
+           move spaces to L5-Csv-Line
+           move L5-Region-Error-Count to L5-Count-Text
+           move L5-Prev-Region-Name to L5-Safe-Region-Name
+           inspect L5-Safe-Region-Name replacing all "," by " "
+           string "REGION-TOTAL" delimited by size
+              "," delimited by size
+              L5-Prev-Region-Num delimited by size
+              ",,,," delimited by size
+              L5-Count-Text delimited by size
+              "," delimited by size
+              "Region error subtotal for " delimited by size
+              L5-Safe-Region-Name delimited by size
+              into L5-Csv-Line
+           end-string
+           write ot-record from L5-Csv-Line.
+
+      *================================================================
+      *  800-series - per-error-type histogram, printed once at the
+      *  end of the run so the operator can see which edits are
+      *  firing most often without having to tally the DETAIL rows.
+      *================================================================
+        810-print-histogram.
+           set L5-Hist-Idx to 1
+           perform 820-print-one-histogram-line
+              L5-Hist-Max times.
+
+        820-print-one-histogram-line.
+           move spaces to L5-Csv-Line
+           move L5-Hist-Count(L5-Hist-Idx) to L5-Hist-Count-Text
+           string "HISTOGRAM" delimited by size
+              ",,,," delimited by size
+              L5-Hist-Code(L5-Hist-Idx) delimited by size
+              "," delimited by size
+              L5-Hist-Count-Text delimited by size
+              "," delimited by size
+              L5-Hist-Desc(L5-Hist-Idx) delimited by size
+              into L5-Csv-Line
+           end-string
+           write ot-record from L5-Csv-Line
+           set L5-Hist-Idx up by 1.
+
+       900-finalize.
+           close infile ot-rpt cln-out.
+
+      *> A clean finish means there is nothing to restart from - clear
+      *> the checkpoint, and the totals/control-break state riding
+      *> along with it, so the next run starts fresh at the top.
+           move 0 to Ckpt-Rec-Count
+           move 0 to Ckpt-Total-Counter
+           move 0 to Ckpt-Total-Rec-Errors
+           move 0 to Ckpt-Clean-Count
+           move 0 to Ckpt-Dept-Error-Count
+           move 0 to Ckpt-Region-Error-Count
+           move "Y" to Ckpt-First-Record-Sw
+           move spaces to Ckpt-Prev-Region-Num
+           move spaces to Ckpt-Prev-Region-Name
+           move spaces to Ckpt-Prev-Dept-Num
+           move spaces to Ckpt-Prev-Dept-Name
+           move zero to Ckpt-Histogram
+           open output ckpt-file
+           write ckpt-record
+           close ckpt-file.
